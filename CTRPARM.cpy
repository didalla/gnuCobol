@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  CTRPARM.cpy
+      *
+      *  Parameter record for the HELLO counter-generation run.
+      *  One record read at the start of the job; lets operations
+      *  change the day's run size without a recompile.
+      *
+      *  Maintenance history:
+      *    2026-08-09  Original layout - start/end/increment.
+      ******************************************************************
+       01  CTR-PARM-RECORD.
+           05  CTR-PARM-RUN-DATE           PIC 9(08).
+           05  CTR-PARM-START-VALUE        PIC 9(09).
+           05  CTR-PARM-END-VALUE          PIC 9(09).
+           05  CTR-PARM-INCREMENT          PIC 9(05).
+           05  CTR-PARM-EXPECTED-TOTAL     PIC 9(09).
+           05  CTR-PARM-FORMAT-FLAG        PIC X(01).
+               88  CTR-FORMAT-SUPPRESSED       VALUE "S".
+               88  CTR-FORMAT-PADDED           VALUE "P".
+           05  FILLER                      PIC X(10).
