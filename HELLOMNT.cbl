@@ -0,0 +1,169 @@
+      ******************************************************************
+      *  HELLOMNT is the operator maintenance transaction for the
+      *  HELLO counter run.  It replaces hand-editing CTRPARM: the
+      *  operator keys the run date and the start/end values on a
+      *  screen, the values are range-checked, and only then is the
+      *  CTRPARM record written.
+      *
+      *  Maintenance history:
+      *    2026-08-09  Original program.
+      *    2026-08-09  CTRPARM write now checks FILE STATUS through a
+      *                common error paragraph, matching the I/O
+      *                discipline HELLO.cbl and HELLORPT.cbl already
+      *                apply to their own writes, so a failed write
+      *                cannot leave a stale/truncated CTRPARM behind a
+      *                false "UPDATED" message.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 HELLOMNT.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CTR-PARM-FILE ASSIGN TO "CTRPARM"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CTR-PARM-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CTR-PARM-FILE.
+       COPY CTRPARM.
+
+       WORKING-STORAGE             SECTION.
+       01  CTR-PARM-STATUS             PIC X(02).
+       01  CTR-WS-ERROR-OPERATION      PIC X(10).
+       01  CTR-WS-ERROR-FILE           PIC X(10).
+       01  CTR-WS-ERROR-STATUS         PIC X(02).
+       01  CTR-WS-CEILING              PIC 9(09) VALUE 100000.
+       01  CTR-WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+       01  CTR-WS-START-VALUE          PIC 9(09) VALUE ZERO.
+       01  CTR-WS-END-VALUE            PIC 9(09) VALUE ZERO.
+       01  CTR-WS-VALID-SWITCH         PIC X(01) VALUE "N".
+           88  CTR-WS-DATA-VALID           VALUE "Y".
+       01  CTR-WS-MESSAGE              PIC X(45) VALUE SPACES.
+
+      ******************************************************************
+       SCREEN                      SECTION.
+      ******************************************************************
+       01  CTR-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "HELLO COUNTER RUN MAINTENANCE".
+           05  LINE 03 COLUMN 01 VALUE "RUN DATE (CCYYMMDD) . . .".
+           05  LINE 03 COLUMN 30 PIC 9(08)
+                   USING CTR-WS-RUN-DATE.
+           05  LINE 05 COLUMN 01 VALUE "START VALUE . . . . . . .".
+           05  LINE 05 COLUMN 30 PIC 9(09)
+                   USING CTR-WS-START-VALUE.
+           05  LINE 07 COLUMN 01 VALUE "END VALUE . . . . . . . .".
+           05  LINE 07 COLUMN 30 PIC 9(09)
+                   USING CTR-WS-END-VALUE.
+           05  LINE 20 COLUMN 01 PIC X(45) FROM CTR-WS-MESSAGE.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE SPACES TO CTR-WS-MESSAGE.
+           PERFORM 1000-GET-INPUT THRU 1000-EXIT
+                   UNTIL CTR-WS-DATA-VALID.
+           PERFORM 2000-WRITE-PARM THRU 2000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-GET-INPUT
+      *
+      *  Displays the maintenance screen and re-prompts until the
+      *  entered range passes validation.  The screen fields are
+      *  PIC 9, so non-numeric keystrokes are already rejected by the
+      *  field edit before 1100-VALIDATE ever sees the data.  Any
+      *  message set by a failed 1100-VALIDATE on the prior iteration
+      *  is left in CTR-WS-MESSAGE so this DISPLAY still shows it; it
+      *  is only cleared once up front in MAIN-RTN.
+      ******************************************************************
+       1000-GET-INPUT.
+           DISPLAY CTR-MAINT-SCREEN.
+           ACCEPT CTR-MAINT-SCREEN.
+           PERFORM 1100-VALIDATE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1100-VALIDATE
+      *
+      *  Basic range validation: start <= end and both within a sane
+      *  ceiling, so a bad entry is caught here instead of failing the
+      *  batch job later.
+      ******************************************************************
+       1100-VALIDATE.
+           EVALUATE TRUE
+               WHEN CTR-WS-RUN-DATE = ZERO
+                   MOVE "RUN DATE IS REQUIRED" TO CTR-WS-MESSAGE
+               WHEN CTR-WS-START-VALUE > CTR-WS-END-VALUE
+                   MOVE "START VALUE MUST NOT EXCEED END VALUE"
+                           TO CTR-WS-MESSAGE
+               WHEN CTR-WS-END-VALUE > CTR-WS-CEILING
+                   MOVE "END VALUE EXCEEDS MAXIMUM ALLOWED"
+                           TO CTR-WS-MESSAGE
+               WHEN OTHER
+                   MOVE "Y" TO CTR-WS-VALID-SWITCH
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-WRITE-PARM
+      *
+      *  Writes the validated range to CTRPARM for tonight's HELLO
+      *  run.  Increment, expected total and the output format flag
+      *  take their standard defaults; an operator who needs something
+      *  other than the default can still hand-edit CTRPARM afterward.
+      ******************************************************************
+       2000-WRITE-PARM.
+           OPEN OUTPUT CTR-PARM-FILE.
+           IF CTR-PARM-STATUS NOT = "00"
+               MOVE "OPEN"    TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRPARM" TO CTR-WS-ERROR-FILE
+               MOVE CTR-PARM-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           MOVE CTR-WS-RUN-DATE    TO CTR-PARM-RUN-DATE.
+           MOVE CTR-WS-START-VALUE TO CTR-PARM-START-VALUE.
+           MOVE CTR-WS-END-VALUE   TO CTR-PARM-END-VALUE.
+           MOVE 1                  TO CTR-PARM-INCREMENT.
+           COMPUTE CTR-PARM-EXPECTED-TOTAL =
+                   CTR-WS-END-VALUE - CTR-WS-START-VALUE + 1.
+           MOVE "S"                TO CTR-PARM-FORMAT-FLAG.
+           WRITE CTR-PARM-RECORD.
+           IF CTR-PARM-STATUS NOT = "00"
+               MOVE "WRITE"   TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRPARM" TO CTR-WS-ERROR-FILE
+               MOVE CTR-PARM-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           CLOSE CTR-PARM-FILE.
+           DISPLAY "HELLOMNT: CTRPARM UPDATED FOR RUN DATE "
+                   CTR-WS-RUN-DATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9900-FILE-ERROR
+      *
+      *  Common I/O error handler.  Logs which operation failed on
+      *  which file and with what FILE STATUS, then abends the job
+      *  instead of letting a bad write pass as a false "UPDATED"
+      *  message.
+      ******************************************************************
+       9900-FILE-ERROR.
+           DISPLAY "HELLOMNT: I/O ERROR ON " CTR-WS-ERROR-FILE
+                   " DURING " CTR-WS-ERROR-OPERATION
+                   " - FILE STATUS " CTR-WS-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9900-EXIT.
+           EXIT.
+
