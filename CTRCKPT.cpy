@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  CTRCKPT.cpy
+      *
+      *  Checkpoint record for the HELLO counter-generation run.
+      *  Rewritten after each committed COUNTER value so an abend can
+      *  be restarted from the last good point instead of from
+      *  scratch.  An empty file means the prior run completed clean
+      *  and the next run should start at CTR-PARM-START-VALUE.
+      *
+      *  Maintenance history:
+      *    2026-08-09  Original layout.
+      ******************************************************************
+       01  CTR-CKPT-RECORD.
+           05  CTR-CKPT-LAST-COUNTER       PIC 9(09).
+           05  CTR-CKPT-RECORDS-WRITTEN    PIC 9(09).
+           05  CTR-CKPT-RUN-DATE           PIC 9(08).
+           05  FILLER                      PIC X(10).
