@@ -0,0 +1,278 @@
+      ******************************************************************
+      *  HELLORPT reads the CTROUT file produced by HELLO and prints a
+      *  one-page run summary for operators reviewing the overnight
+      *  batch, so they do not have to open the raw counter output to
+      *  tell whether a run was complete.
+      *
+      *  Maintenance history:
+      *    2026-08-09  Original program.
+      *    2026-08-09  Removed a copyright/license header that had
+      *                been copied from HELLO.cbl but does not apply
+      *                to this program.
+      *    2026-08-09  CTRRPT writes now check FILE STATUS through a
+      *                common error paragraph, matching the I/O
+      *                discipline HELLO.cbl already applies to CTROUT,
+      *                so a write failure on the report is reported
+      *                instead of silently truncating the audit trail.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 HELLORPT.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CTR-INPUT-FILE ASSIGN TO "CTROUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CTR-IN-STATUS.
+
+           SELECT CTR-REPORT-FILE ASSIGN TO "CTRRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CTR-RPT-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CTR-INPUT-FILE.
+       COPY CTRREC.
+
+       FD  CTR-REPORT-FILE.
+       01  CTR-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE             SECTION.
+       01  CTR-IN-STATUS               PIC X(02).
+       01  CTR-RPT-STATUS              PIC X(02).
+       01  CTR-WS-ERROR-OPERATION      PIC X(10).
+       01  CTR-WS-ERROR-FILE           PIC X(10).
+       01  CTR-WS-ERROR-STATUS         PIC X(02).
+       01  CTR-WS-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  CTR-EOF                     VALUE "Y".
+       01  CTR-WS-HEADER-SWITCH        PIC X(01) VALUE "N".
+           88  CTR-HEADER-SEEN              VALUE "Y".
+       01  CTR-WS-TRAILER-SWITCH       PIC X(01) VALUE "N".
+           88  CTR-TRAILER-SEEN             VALUE "Y".
+       01  CTR-WS-DETAIL-COUNT         PIC 9(09) VALUE ZERO.
+       01  CTR-WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+       01  CTR-WS-RUN-DATE-R REDEFINES CTR-WS-RUN-DATE.
+           05  CTR-WS-RUN-DATE-YYYY        PIC 9(04).
+           05  CTR-WS-RUN-DATE-MM          PIC 9(02).
+           05  CTR-WS-RUN-DATE-DD          PIC 9(02).
+       01  CTR-WS-START-VALUE          PIC 9(09) VALUE ZERO.
+       01  CTR-WS-END-VALUE            PIC 9(09) VALUE ZERO.
+       01  CTR-WS-RECORD-COUNT         PIC 9(09) VALUE ZERO.
+       01  CTR-WS-LOW-VALUE            PIC 9(09) VALUE ZERO.
+       01  CTR-WS-HIGH-VALUE           PIC 9(09) VALUE ZERO.
+       01  CTR-WS-COMPLETION-STATUS    PIC X(10) VALUE SPACES.
+       01  CTR-WS-SYS-DATE             PIC 9(08) VALUE ZERO.
+       01  CTR-WS-DATE-R REDEFINES CTR-WS-SYS-DATE.
+           05  CTR-WS-DATE-YYYY            PIC 9(04).
+           05  CTR-WS-DATE-MM              PIC 9(02).
+           05  CTR-WS-DATE-DD              PIC 9(02).
+       01  CTR-WS-SYS-TIME             PIC 9(08) VALUE ZERO.
+       01  CTR-WS-TIME-R REDEFINES CTR-WS-SYS-TIME.
+           05  CTR-WS-TIME-HH              PIC 9(02).
+           05  CTR-WS-TIME-MM              PIC 9(02).
+           05  CTR-WS-TIME-SS              PIC 9(02).
+           05  CTR-WS-TIME-CC              PIC 9(02).
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-COUNTER-FILE THRU 2000-EXIT
+                   UNTIL CTR-EOF.
+           PERFORM 3000-BUILD-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT CTR-WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT CTR-WS-SYS-TIME FROM TIME.
+           OPEN INPUT CTR-INPUT-FILE.
+           IF CTR-IN-STATUS NOT = "00"
+               DISPLAY "HELLORPT: CANNOT OPEN CTROUT - STATUS "
+                       CTR-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CTR-REPORT-FILE.
+           IF CTR-RPT-STATUS NOT = "00"
+               DISPLAY "HELLORPT: CANNOT OPEN CTRRPT - STATUS "
+                       CTR-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE CTR-INPUT-FILE
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-READ-COUNTER-FILE
+      ******************************************************************
+       2000-READ-COUNTER-FILE.
+           READ CTR-INPUT-FILE
+               AT END
+                   MOVE "Y" TO CTR-WS-EOF-SWITCH
+               NOT AT END
+                   PERFORM 2100-CLASSIFY-RECORD THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-CLASSIFY-RECORD
+      *
+      *  Pulls the header and trailer control fields out of CTROUT and
+      *  independently counts the detail records seen, so the report
+      *  can tell a truncated file from a complete one.
+      ******************************************************************
+       2100-CLASSIFY-RECORD.
+           EVALUATE TRUE
+               WHEN CTR-REC-IS-HEADER
+                   MOVE CTR-HDR-RUN-DATE    TO CTR-WS-RUN-DATE
+                   MOVE CTR-HDR-START-VALUE TO CTR-WS-START-VALUE
+                   MOVE CTR-HDR-END-VALUE   TO CTR-WS-END-VALUE
+                   MOVE "Y"                 TO CTR-WS-HEADER-SWITCH
+               WHEN CTR-REC-IS-DETAIL
+                   ADD 1 TO CTR-WS-DETAIL-COUNT
+               WHEN CTR-REC-IS-TRAILER
+                   MOVE CTR-TRL-RECORD-COUNT TO CTR-WS-RECORD-COUNT
+                   MOVE CTR-TRL-LOW-VALUE    TO CTR-WS-LOW-VALUE
+                   MOVE CTR-TRL-HIGH-VALUE   TO CTR-WS-HIGH-VALUE
+                   MOVE "Y"                  TO CTR-WS-TRAILER-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-BUILD-REPORT
+      *
+      *  Writes the one-page summary: run date/time, requested range,
+      *  actual count written, low/high values and completion status.
+      ******************************************************************
+       3000-BUILD-REPORT.
+           IF CTR-HEADER-SEEN AND CTR-TRAILER-SEEN
+                   AND CTR-WS-DETAIL-COUNT = CTR-WS-RECORD-COUNT
+               MOVE "COMPLETE"   TO CTR-WS-COMPLETION-STATUS
+           ELSE
+               MOVE "INCOMPLETE" TO CTR-WS-COMPLETION-STATUS
+           END-IF.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "HELLO COUNTER RUN SUMMARY" DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "PRINTED    : "     DELIMITED BY SIZE
+                   CTR-WS-DATE-YYYY   DELIMITED BY SIZE
+                   "-"                DELIMITED BY SIZE
+                   CTR-WS-DATE-MM     DELIMITED BY SIZE
+                   "-"                DELIMITED BY SIZE
+                   CTR-WS-DATE-DD     DELIMITED BY SIZE
+                   " "                DELIMITED BY SIZE
+                   CTR-WS-TIME-HH     DELIMITED BY SIZE
+                   ":"                DELIMITED BY SIZE
+                   CTR-WS-TIME-MM     DELIMITED BY SIZE
+                   ":"                DELIMITED BY SIZE
+                   CTR-WS-TIME-SS     DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "RUN DATE   : "        DELIMITED BY SIZE
+                   CTR-WS-RUN-DATE-YYYY  DELIMITED BY SIZE
+                   "-"                   DELIMITED BY SIZE
+                   CTR-WS-RUN-DATE-MM    DELIMITED BY SIZE
+                   "-"                   DELIMITED BY SIZE
+                   CTR-WS-RUN-DATE-DD    DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "REQUESTED RANGE : " DELIMITED BY SIZE
+                   CTR-WS-START-VALUE  DELIMITED BY SIZE
+                   " TO "              DELIMITED BY SIZE
+                   CTR-WS-END-VALUE    DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "ACTUAL COUNT WRITTEN : " DELIMITED BY SIZE
+                   CTR-WS-RECORD-COUNT      DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "LOW VALUE  : " DELIMITED BY SIZE
+                   CTR-WS-LOW-VALUE         DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "HIGH VALUE : " DELIMITED BY SIZE
+                   CTR-WS-HIGH-VALUE        DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           MOVE SPACES TO CTR-REPORT-LINE.
+           STRING "COMPLETION STATUS : " DELIMITED BY SIZE
+                   CTR-WS-COMPLETION-STATUS DELIMITED BY SIZE
+                   INTO CTR-REPORT-LINE.
+           PERFORM 3900-WRITE-REPORT-LINE THRU 3900-EXIT.
+
+           DISPLAY "HELLORPT: REPORT COMPLETE - STATUS "
+                   CTR-WS-COMPLETION-STATUS.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3900-WRITE-REPORT-LINE
+      *
+      *  Common write for every CTRRPT line, so a write failure (e.g.
+      *  disk full) is reported instead of silently truncating the
+      *  report while HELLORPT still exits with RETURN-CODE 0.
+      ******************************************************************
+       3900-WRITE-REPORT-LINE.
+           WRITE CTR-REPORT-LINE.
+           IF CTR-RPT-STATUS NOT = "00"
+               MOVE "WRITE"  TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRRPT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-RPT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+       3900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-TERMINATE
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE CTR-INPUT-FILE.
+           CLOSE CTR-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9900-FILE-ERROR
+      *
+      *  Common I/O error handler.  Logs which operation failed on
+      *  which file and with what FILE STATUS, then abends the job
+      *  with a distinct return code instead of letting the report
+      *  step exit clean over a truncated report.
+      ******************************************************************
+       9900-FILE-ERROR.
+           DISPLAY "HELLORPT: I/O ERROR ON " CTR-WS-ERROR-FILE
+                   " DURING " CTR-WS-ERROR-OPERATION
+                   " - FILE STATUS " CTR-WS-ERROR-STATUS.
+           MOVE 20 TO RETURN-CODE.
+           STOP RUN.
+       9900-EXIT.
+           EXIT.
+
