@@ -0,0 +1,39 @@
+      ******************************************************************
+      *  CTRREC.cpy
+      *
+      *  Record layout for the CTROUT counter file.  Every run
+      *  produces one header record, one detail record per COUNTER
+      *  value written, and one trailer record, so the file is
+      *  self-describing even if several runs' output ever get
+      *  concatenated.
+      *
+      *  Maintenance history:
+      *    2026-08-09  Original layout.
+      *    2026-08-09  Added CTR-DTL-COUNTER-VALUE so a reader does not
+      *                have to de-edit the display text to get the
+      *                numeric COUNTER value back.
+      *    2026-08-09  Widened CTR-DTL-COUNTER-TEXT to 9 bytes to match
+      *                COUNTER's full PIC 9(09) width; a 4-byte field
+      *                was truncating the high-order digits of any
+      *                COUNTER value of 10000 or more.
+      ******************************************************************
+       01  CTR-OUTPUT-RECORD.
+           05  CTR-REC-TYPE                PIC X(01).
+               88  CTR-REC-IS-HEADER           VALUE "1".
+               88  CTR-REC-IS-DETAIL           VALUE "2".
+               88  CTR-REC-IS-TRAILER          VALUE "9".
+           05  CTR-HEADER-DATA.
+               10  CTR-HDR-RUN-DATE            PIC 9(08).
+               10  CTR-HDR-START-VALUE         PIC 9(09).
+               10  CTR-HDR-END-VALUE           PIC 9(09).
+               10  CTR-HDR-FORMAT-FLAG         PIC X(01).
+               10  FILLER                      PIC X(09).
+           05  CTR-DETAIL-DATA REDEFINES CTR-HEADER-DATA.
+               10  CTR-DTL-COUNTER-TEXT        PIC X(09).
+               10  CTR-DTL-COUNTER-VALUE       PIC 9(09).
+               10  FILLER                      PIC X(18).
+           05  CTR-TRAILER-DATA REDEFINES CTR-HEADER-DATA.
+               10  CTR-TRL-RECORD-COUNT        PIC 9(09).
+               10  CTR-TRL-LOW-VALUE           PIC 9(09).
+               10  CTR-TRL-HIGH-VALUE          PIC 9(09).
+               10  FILLER                      PIC X(09).
