@@ -17,25 +17,400 @@
       *  opencobol SAMPLE
       *
       *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+      * Maintenance history:
+      *   2026-08-09  Also write each COUNTER-A value to a sequential
+      *               output file so the generated sequence can be
+      *               reconciled without scraping the job log.
+      *   2026-08-09  Read the run range (start/end/increment) from a
+      *               parameter record instead of a hardcoded UNTIL, so
+      *               operations can resize the run without a recompile.
+      *   2026-08-09  Checkpoint COUNTER after every value written and
+      *               resume from the last checkpoint on restart, so an
+      *               abend mid-run does not force a rerun from 1.
+      *   2026-08-09  Switched CTROUT to the CTRREC header/detail/
+      *               trailer layout so the file is self-describing.
+      *   2026-08-09  Added a control-total reconciliation check
+      *               against the expected count in CTRPARM so a
+      *               partial or duplicated run does not pass silently.
+      *   2026-08-09  Detail record format (zero-suppressed vs.
+      *               zero-padded) now driven by CTRPARM format flag.
+      *   2026-08-09  FILE STATUS checked after every OPEN/READ/WRITE,
+      *               routed through a common error paragraph, so an
+      *               I/O failure gives a clear diagnostic and a
+      *               distinct return code instead of an abend.
+      *   2026-08-09  Widened COUNTER-A/COUNTER-B and the checkpoint's
+      *               use of the detail text field to a full 9 digits
+      *               so ranges of 10000 or more no longer truncate.
+      *   2026-08-09  CTRPARM increment is now validated as greater
+      *               than zero on read, so a hand-edited parameter
+      *               record cannot hang the run in an infinite loop.
+      *   2026-08-09  Checkpoint is rewritten every iteration again
+      *               (an interval-based checkpoint left short runs
+      *               with no checkpoint at all, and made a restart
+      *               re-write already-written detail records with no
+      *               way for 3000-RECONCILE to catch the duplicates).
+      *   2026-08-09  A checkpoint is only honored on restart if its
+      *               run date matches CTRPARM's current run date, so
+      *               a checkpoint left over from a prior day's run
+      *               cannot be resumed against a new day's parameters.
+      *   2026-08-09  CTRCKPT read in 1100-CHECK-RESTART now gets the
+      *               same secondary FILE STATUS check CTRPARM already
+      *               gets in 1000-READ-PARM.
       ******************************************************************
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 HELLO.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CTR-PARM-FILE ASSIGN TO "CTRPARM"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CTR-PARM-STATUS.
+
+           SELECT CTR-CKPT-FILE ASSIGN TO "CTRCKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CTR-CKPT-STATUS.
+
+           SELECT COUNTER-OUT-FILE ASSIGN TO "CTROUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CTR-OUT-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  CTR-PARM-FILE.
+       COPY CTRPARM.
+
+       FD  CTR-CKPT-FILE.
+       COPY CTRCKPT.
+
+       FD  COUNTER-OUT-FILE.
+       COPY CTRREC.
+
        WORKING-STORAGE             SECTION.
        01  COUNTER PIC 9(9).
-       01  COUNTER-A PIC Z(3)9.
+       01  COUNTER-A PIC Z(8)9.
+       01  COUNTER-B PIC 9(9).
+       01  CTR-WS-COUNTER-TEXT         PIC X(09).
+       01  CTR-PARM-STATUS             PIC X(02).
+       01  CTR-CKPT-STATUS             PIC X(02).
+       01  CTR-OUT-STATUS              PIC X(02).
+       01  CTR-WS-ERROR-OPERATION      PIC X(10).
+       01  CTR-WS-ERROR-FILE           PIC X(10).
+       01  CTR-WS-ERROR-STATUS         PIC X(02).
+       01  CTR-WS-FORMAT-FLAG          PIC X(01).
+           88  CTR-WS-FORMAT-SUPPRESSED    VALUE "S".
+           88  CTR-WS-FORMAT-PADDED        VALUE "P".
+       01  CTR-WS-RUN-DATE             PIC 9(08).
+       01  CTR-WS-START-VALUE          PIC 9(09).
+       01  CTR-WS-END-VALUE            PIC 9(09).
+       01  CTR-WS-INCREMENT            PIC 9(05).
+       01  CTR-WS-RESTART-VALUE        PIC 9(09).
+       01  CTR-WS-RECORDS-WRITTEN      PIC 9(09) VALUE ZERO.
+       01  CTR-WS-HIGH-VALUE           PIC 9(09) VALUE ZERO.
+       01  CTR-WS-EXPECTED-TOTAL       PIC 9(09).
+       01  CTR-WS-RESUME-SWITCH        PIC X(01) VALUE "N".
+           88  CTR-RESUMING-RUN            VALUE "Y".
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           PERFORM VARYING COUNTER FROM 1 BY 1
-                   UNTIL COUNTER > 10
-               MOVE COUNTER TO COUNTER-A
-               DISPLAY COUNTER-A
+           PERFORM 1000-READ-PARM THRU 1000-EXIT.
+           PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+           IF CTR-RESUMING-RUN
+               OPEN EXTEND COUNTER-OUT-FILE
+           ELSE
+               OPEN OUTPUT COUNTER-OUT-FILE
+           END-IF.
+           IF CTR-OUT-STATUS NOT = "00"
+               MOVE "OPEN"   TO CTR-WS-ERROR-OPERATION
+               MOVE "CTROUT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-OUT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           IF NOT CTR-RESUMING-RUN
+               PERFORM 1200-WRITE-HEADER THRU 1200-EXIT
+           END-IF.
+           PERFORM VARYING COUNTER FROM CTR-WS-RESTART-VALUE
+                   BY CTR-WS-INCREMENT
+                   UNTIL COUNTER > CTR-WS-END-VALUE
+               PERFORM 2100-WRITE-DETAIL THRU 2100-EXIT
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
            END-PERFORM.
+           PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.
+           CLOSE COUNTER-OUT-FILE.
+           PERFORM 3000-RECONCILE THRU 3000-EXIT.
+           PERFORM 9000-CLEAR-CHECKPOINT THRU 9000-EXIT.
            STOP RUN.
-       
+
+      ******************************************************************
+      *  1000-READ-PARM
+      *
+      *  Reads the single control record that drives the day's run
+      *  size, so the range can be changed by editing CTRPARM instead
+      *  of the source.
+      ******************************************************************
+       1000-READ-PARM.
+           OPEN INPUT CTR-PARM-FILE.
+           IF CTR-PARM-STATUS NOT = "00"
+               MOVE "OPEN"    TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRPARM" TO CTR-WS-ERROR-FILE
+               MOVE CTR-PARM-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           READ CTR-PARM-FILE
+               AT END
+                   DISPLAY "HELLO: CTRPARM IS EMPTY - JOB ABORTED"
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE CTR-PARM-FILE
+                   STOP RUN
+           END-READ.
+           IF CTR-PARM-STATUS NOT = "00" AND CTR-PARM-STATUS NOT = "10"
+               MOVE "READ"    TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRPARM" TO CTR-WS-ERROR-FILE
+               MOVE CTR-PARM-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           MOVE CTR-PARM-RUN-DATE    TO CTR-WS-RUN-DATE.
+           MOVE CTR-PARM-START-VALUE TO CTR-WS-START-VALUE.
+           MOVE CTR-PARM-END-VALUE   TO CTR-WS-END-VALUE.
+           MOVE CTR-PARM-INCREMENT   TO CTR-WS-INCREMENT.
+           MOVE CTR-PARM-EXPECTED-TOTAL TO CTR-WS-EXPECTED-TOTAL.
+           MOVE CTR-PARM-FORMAT-FLAG    TO CTR-WS-FORMAT-FLAG.
+           IF CTR-WS-INCREMENT = ZERO
+               DISPLAY "HELLO: CTRPARM INCREMENT MUST BE GREATER THAN "
+                       "ZERO - JOB ABORTED"
+               MOVE 16 TO RETURN-CODE
+               CLOSE CTR-PARM-FILE
+               STOP RUN
+           END-IF.
+           CLOSE CTR-PARM-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1100-CHECK-RESTART
+      *
+      *  Looks for a checkpoint left by a prior abended run.  A
+      *  checkpoint file that opens with no record means the last run
+      *  completed clean, so this run starts fresh at the parameter
+      *  start value.  A checkpoint whose run date does not match
+      *  today's CTRPARM run date is left un-resumed, since it belongs
+      *  to a different day's parameters.
+      ******************************************************************
+       1100-CHECK-RESTART.
+           MOVE CTR-WS-START-VALUE TO CTR-WS-RESTART-VALUE.
+           OPEN INPUT CTR-CKPT-FILE.
+           IF CTR-CKPT-STATUS NOT = "00" AND CTR-CKPT-STATUS NOT = "35"
+               MOVE "OPEN"    TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRCKPT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-CKPT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           IF CTR-CKPT-STATUS = "00"
+               READ CTR-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTR-CKPT-RUN-DATE = CTR-WS-RUN-DATE
+                           COMPUTE CTR-WS-RESTART-VALUE =
+                                   CTR-CKPT-LAST-COUNTER
+                                       + CTR-WS-INCREMENT
+                           MOVE CTR-CKPT-RECORDS-WRITTEN
+                                   TO CTR-WS-RECORDS-WRITTEN
+                           MOVE CTR-CKPT-LAST-COUNTER
+                                   TO CTR-WS-HIGH-VALUE
+                           MOVE "Y" TO CTR-WS-RESUME-SWITCH
+                           DISPLAY "HELLO: RESUMING AFTER COUNTER "
+                                   CTR-CKPT-LAST-COUNTER
+                       ELSE
+                           DISPLAY "HELLO: CHECKPOINT RUN DATE "
+                                   CTR-CKPT-RUN-DATE
+                                   " DOES NOT MATCH CTRPARM RUN DATE "
+                                   CTR-WS-RUN-DATE
+                                   " - STARTING FRESH"
+                       END-IF
+               END-READ
+               IF CTR-CKPT-STATUS NOT = "00"
+                       AND CTR-CKPT-STATUS NOT = "10"
+                   MOVE "READ"    TO CTR-WS-ERROR-OPERATION
+                   MOVE "CTRCKPT" TO CTR-WS-ERROR-FILE
+                   MOVE CTR-CKPT-STATUS TO CTR-WS-ERROR-STATUS
+                   PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+               END-IF
+               CLOSE CTR-CKPT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-WRITE-HEADER
+      *
+      *  Identifies the run so a downstream reader can tell one run's
+      *  output from another's if files ever get concatenated.
+      ******************************************************************
+       1200-WRITE-HEADER.
+           MOVE SPACES TO CTR-OUTPUT-RECORD.
+           MOVE "1"                TO CTR-REC-TYPE.
+           MOVE CTR-WS-RUN-DATE    TO CTR-HDR-RUN-DATE.
+           MOVE CTR-WS-START-VALUE TO CTR-HDR-START-VALUE.
+           MOVE CTR-WS-END-VALUE   TO CTR-HDR-END-VALUE.
+           MOVE CTR-WS-FORMAT-FLAG TO CTR-HDR-FORMAT-FLAG.
+           WRITE CTR-OUTPUT-RECORD.
+           IF CTR-OUT-STATUS NOT = "00"
+               MOVE "WRITE"  TO CTR-WS-ERROR-OPERATION
+               MOVE "CTROUT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-OUT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-WRITE-DETAIL
+      *
+      *  Formats and writes one detail record for the current COUNTER
+      *  value, and tracks the high value seen for the trailer.
+      ******************************************************************
+       2100-WRITE-DETAIL.
+           EVALUATE TRUE
+               WHEN CTR-WS-FORMAT-PADDED
+                   MOVE COUNTER TO COUNTER-B
+                   DISPLAY COUNTER-B
+                   MOVE COUNTER-B TO CTR-WS-COUNTER-TEXT
+               WHEN OTHER
+                   MOVE COUNTER TO COUNTER-A
+                   DISPLAY COUNTER-A
+                   MOVE COUNTER-A TO CTR-WS-COUNTER-TEXT
+           END-EVALUATE.
+           MOVE SPACES TO CTR-OUTPUT-RECORD.
+           MOVE "2"                  TO CTR-REC-TYPE.
+           MOVE CTR-WS-COUNTER-TEXT  TO CTR-DTL-COUNTER-TEXT.
+           MOVE COUNTER              TO CTR-DTL-COUNTER-VALUE.
+           WRITE CTR-OUTPUT-RECORD.
+           IF CTR-OUT-STATUS NOT = "00"
+               MOVE "WRITE"  TO CTR-WS-ERROR-OPERATION
+               MOVE "CTROUT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-OUT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           IF COUNTER > CTR-WS-HIGH-VALUE
+               MOVE COUNTER TO CTR-WS-HIGH-VALUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-WRITE-CHECKPOINT
+      *
+      *  Commits the last COUNTER value written so a rerun after an
+      *  abend can resume here instead of from the top of the range.
+      *  Written every iteration: this run's own detail records are
+      *  written every iteration too, so any checkpoint interval wider
+      *  than one leaves a gap in which a restart would re-write
+      *  detail records already on CTROUT, with nothing to detect the
+      *  resulting duplicates.
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           ADD 1 TO CTR-WS-RECORDS-WRITTEN.
+           MOVE SPACES                 TO CTR-CKPT-RECORD.
+           MOVE COUNTER                TO CTR-CKPT-LAST-COUNTER.
+           MOVE CTR-WS-RECORDS-WRITTEN TO CTR-CKPT-RECORDS-WRITTEN.
+           MOVE CTR-WS-RUN-DATE        TO CTR-CKPT-RUN-DATE.
+           OPEN OUTPUT CTR-CKPT-FILE.
+           IF CTR-CKPT-STATUS NOT = "00"
+               MOVE "OPEN"    TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRCKPT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-CKPT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           WRITE CTR-CKPT-RECORD.
+           IF CTR-CKPT-STATUS NOT = "00"
+               MOVE "WRITE"   TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRCKPT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-CKPT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           CLOSE CTR-CKPT-FILE.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-WRITE-TRAILER
+      *
+      *  Records the control totals for this run: how many detail
+      *  records were written and the low/high COUNTER values.
+      ******************************************************************
+       8000-WRITE-TRAILER.
+           MOVE SPACES TO CTR-OUTPUT-RECORD.
+           MOVE "9"                    TO CTR-REC-TYPE.
+           MOVE CTR-WS-RECORDS-WRITTEN TO CTR-TRL-RECORD-COUNT.
+           MOVE CTR-WS-START-VALUE     TO CTR-TRL-LOW-VALUE.
+           MOVE CTR-WS-HIGH-VALUE      TO CTR-TRL-HIGH-VALUE.
+           WRITE CTR-OUTPUT-RECORD.
+           IF CTR-OUT-STATUS NOT = "00"
+               MOVE "WRITE"  TO CTR-WS-ERROR-OPERATION
+               MOVE "CTROUT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-OUT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-RECONCILE
+      *
+      *  Compares what was actually written against the control total
+      *  operations supplied in CTRPARM, so a partial or duplicated
+      *  run is flagged instead of passing silently into the next job.
+      ******************************************************************
+       3000-RECONCILE.
+           IF CTR-WS-RECORDS-WRITTEN NOT = CTR-WS-EXPECTED-TOTAL
+               DISPLAY "HELLO: CONTROL TOTAL MISMATCH - EXPECTED "
+                       CTR-WS-EXPECTED-TOTAL
+                       " WRITTEN " CTR-WS-RECORDS-WRITTEN
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-CLEAR-CHECKPOINT
+      *
+      *  A clean finish needs no restart, so the checkpoint file is
+      *  truncated to empty ready for tomorrow's run.
+      ******************************************************************
+       9000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CTR-CKPT-FILE.
+           IF CTR-CKPT-STATUS NOT = "00"
+               MOVE "OPEN"    TO CTR-WS-ERROR-OPERATION
+               MOVE "CTRCKPT" TO CTR-WS-ERROR-FILE
+               MOVE CTR-CKPT-STATUS TO CTR-WS-ERROR-STATUS
+               PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+           END-IF.
+           CLOSE CTR-CKPT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9900-FILE-ERROR
+      *
+      *  Common I/O error handler.  Logs which operation failed on
+      *  which file and with what FILE STATUS, then abends the job
+      *  with a return code distinct from the reconciliation warning
+      *  in 3000-RECONCILE, so operations can tell the two apart.
+      ******************************************************************
+       9900-FILE-ERROR.
+           DISPLAY "HELLO: I/O ERROR ON " CTR-WS-ERROR-FILE
+                   " DURING " CTR-WS-ERROR-OPERATION
+                   " - FILE STATUS " CTR-WS-ERROR-STATUS.
+           MOVE 20 TO RETURN-CODE.
+           STOP RUN.
+       9900-EXIT.
+           EXIT.
+
